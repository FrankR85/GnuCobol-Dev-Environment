@@ -0,0 +1,14 @@
+//FIZZBAT  JOB (ACCT),'FIZZBUZZ BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch window: run FIZZBATCH over a range file         *
+//* instead of driving FIZZBUZZ interactively through CICS/CGI.   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FIZZBATCH
+//STEPLIB  DD   DSN=FIZZBUZZ.LOAD,DISP=SHR
+//RANGEIN  DD   DSN=FIZZBUZZ.BATCH.RANGEIN,DISP=SHR
+//RPTOUT   DD   DSN=FIZZBUZZ.BATCH.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*

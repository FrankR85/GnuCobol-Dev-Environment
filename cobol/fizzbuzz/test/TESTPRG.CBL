@@ -7,28 +7,127 @@
            SELECT WEBINPUT ASSIGN TO KEYBOARD
            FILE STATUS IS IN-STATUS.
 
+           SELECT REPORT-OUT ASSIGN TO "RPTOUT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS REPORT-STATUS.
+
+           SELECT ERRORLOG ASSIGN TO "ERRORLOG"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ERRORLOG-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS AUDITLOG-STATUS.
+
+           SELECT RESTARTFL ASSIGN TO "RESTARTF"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS RESTARTFL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD WEBINPUT.
           01 CHUNK-OF-POST     PIC X(1024).
 
+      *    Variable-length record so a trimmed CSV line (e.g.
+      *    "7,BAZZ") is actually written short, not re-padded out
+      *    to a fixed 41-byte width.
+       FD REPORT-OUT
+           RECORD IS VARYING IN SIZE FROM 1 TO 41 CHARACTERS
+           DEPENDING ON RPT-RECORD-LEN.
+          01 REPORT-RECORD         PIC X(41).
+
+       FD ERRORLOG.
+          01 ERROR-RECORD.
+             05 ERR-TIMESTAMP      PIC X(14).
+             05 ERR-FILLER-1       PIC X.
+             05 ERR-IN-STATUS      PIC 99.
+             05 ERR-FILLER-2       PIC X.
+             05 ERR-CHUNK          PIC X(1024).
+
+       FD AUDITLOG.
+          01 AUDIT-RECORD.
+             05 AUD-TIMESTAMP      PIC X(14).
+             05 AUD-FILLER-1       PIC X.
+             05 AUD-REQUEST-ID     PIC X(19).
+             05 AUD-FILLER-2       PIC X.
+             05 AUD-START-NUMBER   PIC 9(20).
+             05 AUD-FILLER-3       PIC X.
+             05 AUD-END-NUMBER     PIC 9(20).
+             05 AUD-FILLER-4       PIC X.
+             05 AUD-IN-STATUS      PIC 99.
+
+       FD RESTARTFL.
+          01 RESTART-RECORD.
+             05 RST-REQUEST-ID     PIC X(19).
+             05 RST-FILLER-1       PIC X.
+             05 RST-CURRENT-NUMBER PIC 9(20).
+
        WORKING-STORAGE SECTION.
             COPY ZUTZCWS     .
-       01 IN-STATUS            PIC 9999.
+       01 IN-STATUS            PIC 99.
+       01 REPORT-STATUS        PIC 99.
+       01 ERRORLOG-STATUS      PIC 99.
+       01 AUDITLOG-STATUS      PIC 99.
+       01 RESTARTFL-STATUS     PIC 99.
        01 NEWLINE              PIC X     VALUE X'0A'.
 
+       01 REQUEST-VALID-FLAG   PIC X     VALUE 'N'.
+           88 REQUEST-IS-VALID   VALUE 'Y'.
+           88 REQUEST-IS-INVALID VALUE 'N'.
+
+       01 REQUEST-ID            PIC X(19).
+       01 RESUME-ID             PIC X(19).
+       01 PROCESS-ID-NUM        PIC 9(9).
+       01 PROCESS-ID-ED         PIC 9(5).
+       01 RESTART-FOUND-FLAG    PIC X     VALUE 'N'.
+           88 RESTART-FOUND       VALUE 'Y'.
+
+       01 START-TOKEN           PIC X(20) VALUE SPACES.
+       01 START-TOKEN-FLAG      PIC X     VALUE 'Y'.
+           88 START-TOKEN-IS-VALID VALUE 'Y'.
+           88 START-TOKEN-IS-INVALID VALUE 'N'.
+
+       01 FORMAT-TYPE           PIC X(4)  VALUE 'HTML'.
+       01 JSON-ITEM-COUNT       PIC 9(4).
+
+       01 RESPONSE-TEXT         PIC X(32000).
+       01 RESPONSE-PTR          PIC 9(8).
+       01 FRAGMENT-TEXT         PIC X(30).
+       01 FRAGMENT-LENGTH       PIC 9(4).
+
+       01 REPORT-OUT-OPEN-FLAG  PIC X     VALUE 'N'.
+           88 REPORT-OUT-IS-OPEN  VALUE 'Y'.
+
+       01 RPT-RECORD-LEN        PIC 9(4).
+       01 RPT-LINE-BUFFER       PIC X(41).
+
        01 POST-PARAMETER.
           05 PARAMETER-NAME    PIC X(20).
           05 PARAMETER-VALUE   PIC X(20).
 
-       01  TEMP-FELDER.
-           05  END-NUMBER         PIC 9(20).
-           05  CURRENT-NUMBER     PIC 9(20).
-           05  CURRENT-RESULT     PIC X(20).
-           05  REMAINDER-BY-3     PIC 9(10).
-       		 05  REMAINDER-BY-5     PIC 9(10).
-           05  DIV-RESULT         PIC 9(10).
+       01 POST-RAW-PAIR-TABLE.
+          05 POST-RAW-PAIR OCCURS 10 TIMES PIC X(40).
+       01 PARAMETER-COUNT      PIC 9(2).
+       01 PARAMETER-IX         PIC 9(2).
+       01 UNSTRING-PTR         PIC 9(4).
+
+            COPY FBWORK      .
+
+      *----------------------------------------------------------*
+      *  Data-driven cases for the divisor table (FIZZ/BUZZ/BAZZ  *
+      *  and their combinations). Adding coverage for a new       *
+      *  divisor is a new row here, not a new block of            *
+      *  MOVE/PERFORM/ASSERT lines.                                *
+      *----------------------------------------------------------*
+       01 TC-TABLE.
+          05 TC-ENTRY OCCURS 4 TIMES.
+             10 TC-INPUT          PIC 9(20).
+             10 TC-EXPECTED       PIC X(20).
+       01 TC-COUNT              PIC 9(2) VALUE 4.
+       01 TC-IX                 PIC 9(2).
+
        PROCEDURE DIVISION.
+           PERFORM 0100-INIT-DIVISOR-TABLE
            PERFORM UT-INITIALIZE
 
            DISPLAY SPACE
@@ -106,6 +205,9 @@
            SET UT-COMPARE-DEFAULT TO TRUE
            PERFORM UT-ASSERT-EQUAL
            PERFORM UT-AFTER
+
+           PERFORM UT-RUN-DATA-DRIVEN-CASES
+
             COPY ZUTZCPD     .
            .
        UT-BEFORE.
@@ -127,43 +229,78 @@
            PERFORM UT-LOOKUP-FILE
            MOVE '01' TO UT-RECORD-FIELD-NAME(UT-FILE-IX)
 
+           PERFORM UT-INIT-DATA-DRIVEN-CASES
            .
        UT-END.
 
-           PERFORM U01-PRINT-HEADER
-
            PERFORM U02-PARSE-INPUT
 
-           PERFORM VARYING CURRENT-NUMBER FROM 1 BY 1
-            UNTIL CURRENT-NUMBER >= END-NUMBER
-              PERFORM 1000-PROCESS-NUMBER
-              DISPLAY CURRENT-RESULT
-              DISPLAY "<br>"
-           END-PERFORM
+           PERFORM U01-PRINT-HEADER
+
+           IF REQUEST-IS-VALID THEN
+               PERFORM U08-BUILD-RESPONSE
+           ELSE
+               DISPLAY "Ungueltige Eingabe!"
+           END-IF
 
            GOBACK
            .
           .
 
            .
-       1000-PROCESS-NUMBER SECTION.
+      *----------------------------------------------------------*
+      *  These two paragraphs are deliberately defined AFTER      *
+      *  UT-END (which always GOBACKs): the program falls through *
+      *  UT-BEFORE/UT-AFTER/UT-INITIALIZE/UT-END on every run, so  *
+      *  anything with visible side effects has to sit past the   *
+      *  GOBACK or it executes twice.                              *
+      *----------------------------------------------------------*
+       UT-INIT-DATA-DRIVEN-CASES.
+           MOVE 7  TO TC-INPUT(1)
+           MOVE 'BAZZ'        TO TC-EXPECTED(1)
 
-           IF CURRENT-NUMBER = 5 THEN
-             MOVE 'BUZZ' TO CURRENT-RESULT
-           ELSE
-             MOVE 'FIZZ' TO CURRENT-RESULT
-           END-IF
+           MOVE 21 TO TC-INPUT(2)
+           MOVE 'FIZZBAZZ'    TO TC-EXPECTED(2)
 
-           .
-          .
-           .
-       1000Z.
-           EXIT
+           MOVE 35 TO TC-INPUT(3)
+           MOVE 'BUZZBAZZ'    TO TC-EXPECTED(3)
 
+           MOVE 105 TO TC-INPUT(4)
+           MOVE 'FIZZBUZZBAZZ' TO TC-EXPECTED(4)
            .
+       UT-RUN-DATA-DRIVEN-CASES.
+           PERFORM VARYING TC-IX FROM 1 BY 1
+                   UNTIL TC-IX > TC-COUNT
+               STRING 'IT CLASSIFIES ' DELIMITED BY SIZE
+                   TC-INPUT(TC-IX) DELIMITED BY SIZE
+                   ' AGAINST THE DIVISOR TABLE' DELIMITED BY SIZE
+                   INTO UT-TEST-CASE-NAME
+               PERFORM UT-BEFORE
+               MOVE TC-INPUT(TC-IX) TO CURRENT-NUMBER
+               PERFORM 1000-PROCESS-NUMBER
+               ADD 1 TO UT-TEST-CASE-COUNT
+               SET UT-NORMAL-COMPARE TO TRUE
+               MOVE CURRENT-RESULT TO UT-ACTUAL
+               MOVE TC-EXPECTED(TC-IX) TO UT-EXPECTED
+               SET UT-COMPARE-DEFAULT TO TRUE
+               PERFORM UT-ASSERT-EQUAL
+               PERFORM UT-AFTER
+           END-PERFORM
+           .
+           COPY FBPROC      .
        U01-PRINT-HEADER SECTION.
-           DISPLAY "CONTENT-TYPE: TEXT/HTML"
-                    NEWLINE
+           IF REQUEST-IS-INVALID THEN
+               DISPLAY "Status: 400 Bad Request"
+           END-IF
+           IF FORMAT-TYPE = 'JSON' THEN
+               DISPLAY "CONTENT-TYPE: APPLICATION/JSON"
+           ELSE
+               DISPLAY "CONTENT-TYPE: TEXT/HTML"
+           END-IF
+           IF REQUEST-IS-VALID THEN
+               DISPLAY "X-REQUEST-ID: " REQUEST-ID
+           END-IF
+           DISPLAY NEWLINE WITH NO ADVANCING
            .
           .
            .
@@ -177,20 +314,268 @@
            END-IF
            CLOSE WEBINPUT
 
-           UNSTRING CHUNK-OF-POST
-            DELIMITED BY "="
-            INTO PARAMETER-NAME
-            PARAMETER-VALUE
+           MOVE 1 TO START-NUMBER
+           MOVE SPACES TO START-TOKEN
+           SET START-TOKEN-IS-VALID TO TRUE
+           MOVE 'HTML' TO FORMAT-TYPE
+           MOVE SPACES TO RESUME-ID
 
-           UNSTRING PARAMETER-VALUE
-            DELIMITED BY SPACE
-            INTO END-NUMBER
+           PERFORM U03-SPLIT-POST-PARAMETERS
 
-           IF END-NUMBER IS NUMERIC THEN
-            PERFORM 1000-PROCESS-NUMBER
+           IF START-TOKEN NOT = SPACES THEN
+               IF FUNCTION TRIM(START-TOKEN) IS NUMERIC THEN
+                   MOVE START-TOKEN TO START-NUMBER
+               ELSE
+                   SET START-TOKEN-IS-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF END-NUMBER IS NUMERIC AND END-NUMBER > 0
+                   AND START-TOKEN-IS-VALID
+                   AND START-NUMBER IS NUMERIC
+                   AND START-NUMBER >= 0 THEN
+               SET REQUEST-IS-VALID TO TRUE
+               PERFORM U04-RESOLVE-REQUEST-ID
+               PERFORM U05-WRITE-AUDIT-LOG
+           ELSE
+               SET REQUEST-IS-INVALID TO TRUE
+               PERFORM U07-WRITE-ERROR-LOG
+           END-IF
+           .
+          .
+           .
+       U04-RESOLVE-REQUEST-ID SECTION.
+           IF RESUME-ID NOT = SPACES THEN
+               MOVE RESUME-ID TO REQUEST-ID
+               PERFORM U04A-LOOKUP-RESTART-CHECKPOINT
            ELSE
-            DISPLAY "Ungültige Eingabe!"
+               CALL "C$GETPID"
+               MOVE RETURN-CODE TO PROCESS-ID-NUM
+               MOVE FUNCTION MOD(PROCESS-ID-NUM, 100000)
+                   TO PROCESS-ID-ED
+               STRING FUNCTION CURRENT-DATE(1:14) DELIMITED BY SIZE
+                   PROCESS-ID-ED DELIMITED BY SIZE
+                   INTO REQUEST-ID
+               END-STRING
+           END-IF
+           .
+          .
+           .
+       U04A-LOOKUP-RESTART-CHECKPOINT SECTION.
+           MOVE 'N' TO RESTART-FOUND-FLAG
+           OPEN INPUT RESTARTFL
+           IF RESTARTFL-STATUS < 10 THEN
+               PERFORM UNTIL RESTARTFL-STATUS > 9
+                   READ RESTARTFL NEXT RECORD
+                       AT END MOVE 10 TO RESTARTFL-STATUS
+                       NOT AT END
+                           IF RST-REQUEST-ID = REQUEST-ID THEN
+                               MOVE RST-CURRENT-NUMBER TO START-NUMBER
+                               ADD 1 TO START-NUMBER
+                               SET RESTART-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESTARTFL
+           END-IF
+           .
+          .
+           .
+       U05-WRITE-AUDIT-LOG SECTION.
+           OPEN EXTEND AUDITLOG
+           IF AUDITLOG-STATUS = 35 THEN
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP
+           MOVE REQUEST-ID     TO AUD-REQUEST-ID
+           MOVE START-NUMBER   TO AUD-START-NUMBER
+           MOVE END-NUMBER     TO AUD-END-NUMBER
+           MOVE IN-STATUS      TO AUD-IN-STATUS
+           WRITE AUDIT-RECORD
+           CLOSE AUDITLOG
+           .
+          .
+           .
+       U03-SPLIT-POST-PARAMETERS SECTION.
+           MOVE SPACES TO POST-RAW-PAIR-TABLE
+           MOVE 1 TO UNSTRING-PTR
+           MOVE 0 TO PARAMETER-COUNT
+
+           PERFORM VARYING PARAMETER-IX FROM 1 BY 1
+                   UNTIL UNSTRING-PTR > LENGTH OF CHUNK-OF-POST
+                      OR PARAMETER-IX > 10
+               UNSTRING CHUNK-OF-POST DELIMITED BY '&'
+                   INTO POST-RAW-PAIR(PARAMETER-IX)
+                   WITH POINTER UNSTRING-PTR
+               END-UNSTRING
+               MOVE PARAMETER-IX TO PARAMETER-COUNT
+           END-PERFORM
+
+           PERFORM VARYING PARAMETER-IX FROM 1 BY 1
+                   UNTIL PARAMETER-IX > PARAMETER-COUNT
+               MOVE SPACES TO POST-PARAMETER
+               UNSTRING POST-RAW-PAIR(PARAMETER-IX) DELIMITED BY '='
+                   INTO PARAMETER-NAME PARAMETER-VALUE
+               END-UNSTRING
+               EVALUATE PARAMETER-NAME
+                   WHEN 'end'
+                       UNSTRING PARAMETER-VALUE DELIMITED BY SPACE
+                           INTO END-NUMBER
+                       END-UNSTRING
+                   WHEN 'start'
+                       UNSTRING PARAMETER-VALUE DELIMITED BY SPACE
+                           INTO START-TOKEN
+                       END-UNSTRING
+                   WHEN 'resume'
+                       UNSTRING PARAMETER-VALUE DELIMITED BY SPACE
+                           INTO RESUME-ID
+                       END-UNSTRING
+                   WHEN 'format'
+                       MOVE FUNCTION UPPER-CASE(PARAMETER-VALUE(1:4))
+                           TO FORMAT-TYPE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           .
+          .
+           .
+       U07-WRITE-ERROR-LOG SECTION.
+           OPEN EXTEND ERRORLOG
+           IF ERRORLOG-STATUS = 35 THEN
+               OPEN OUTPUT ERRORLOG
+           END-IF
+           MOVE SPACES TO ERROR-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:14) TO ERR-TIMESTAMP
+           MOVE IN-STATUS      TO ERR-IN-STATUS
+           MOVE CHUNK-OF-POST  TO ERR-CHUNK
+           WRITE ERROR-RECORD
+           CLOSE ERRORLOG
+           .
+          .
+           .
+       U08-BUILD-RESPONSE SECTION.
+           MOVE SPACES TO RESPONSE-TEXT
+           MOVE 1 TO RESPONSE-PTR
+           MOVE 0 TO JSON-ITEM-COUNT
+
+           IF RESUME-ID NOT = SPACES THEN
+               OPEN EXTEND REPORT-OUT
+               IF REPORT-STATUS = 35 THEN
+                   OPEN OUTPUT REPORT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+           END-IF
+           IF REPORT-STATUS < 10 THEN
+               SET REPORT-OUT-IS-OPEN TO TRUE
+           ELSE
+               MOVE 'N' TO REPORT-OUT-OPEN-FLAG
+           END-IF
+
+           IF FORMAT-TYPE = 'JSON' THEN
+               MOVE '[' TO FRAGMENT-TEXT
+               PERFORM U13-APPEND-FRAGMENT
+           END-IF
+
+           PERFORM VARYING CURRENT-NUMBER FROM START-NUMBER BY 1
+               UNTIL CURRENT-NUMBER > END-NUMBER
+               PERFORM 1000-PROCESS-NUMBER
+               PERFORM U09-APPEND-RESULT
+               PERFORM U10-WRITE-CSV-RECORD
+               IF FUNCTION MOD(CURRENT-NUMBER, 500) = 0 THEN
+                   PERFORM U11-WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM
+
+           IF FORMAT-TYPE = 'JSON' THEN
+               MOVE ']' TO FRAGMENT-TEXT
+               PERFORM U13-APPEND-FRAGMENT
+           END-IF
+
+           PERFORM U12-FLUSH-RESPONSE
+           IF REPORT-OUT-IS-OPEN THEN
+               CLOSE REPORT-OUT
+           END-IF
+           .
+          .
+           .
+       U09-APPEND-RESULT SECTION.
+           IF FORMAT-TYPE = 'JSON' THEN
+               IF JSON-ITEM-COUNT > 0 THEN
+                   MOVE SPACES TO FRAGMENT-TEXT
+                   MOVE ',' TO FRAGMENT-TEXT
+                   PERFORM U13-APPEND-FRAGMENT
+               END-IF
+               MOVE SPACES TO FRAGMENT-TEXT
+               STRING '"' DELIMITED BY SIZE
+                   FUNCTION TRIM(CURRENT-RESULT) DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   INTO FRAGMENT-TEXT
+               END-STRING
+               PERFORM U13-APPEND-FRAGMENT
+               ADD 1 TO JSON-ITEM-COUNT
+           ELSE
+               MOVE SPACES TO FRAGMENT-TEXT
+               MOVE CURRENT-RESULT TO FRAGMENT-TEXT
+               PERFORM U13-APPEND-FRAGMENT
+               MOVE '<br>' TO FRAGMENT-TEXT
+               PERFORM U13-APPEND-FRAGMENT
+           END-IF
+           .
+          .
+           .
+       U10-WRITE-CSV-RECORD SECTION.
+           IF REPORT-OUT-IS-OPEN THEN
+               MOVE CURRENT-NUMBER TO CURRENT-NUMBER-ED
+               MOVE SPACES TO RPT-LINE-BUFFER
+               STRING FUNCTION TRIM(CURRENT-NUMBER-ED) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(CURRENT-RESULT) DELIMITED BY SIZE
+                   INTO RPT-LINE-BUFFER
+               END-STRING
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(RPT-LINE-BUFFER))
+                   TO RPT-RECORD-LEN
+               MOVE RPT-LINE-BUFFER TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           .
+          .
+           .
+       U11-WRITE-CHECKPOINT SECTION.
+           OPEN EXTEND RESTARTFL
+           IF RESTARTFL-STATUS = 35 THEN
+               OPEN OUTPUT RESTARTFL
+           END-IF
+           MOVE SPACES TO RESTART-RECORD
+           MOVE REQUEST-ID     TO RST-REQUEST-ID
+           MOVE CURRENT-NUMBER TO RST-CURRENT-NUMBER
+           WRITE RESTART-RECORD
+           CLOSE RESTARTFL
+           .
+          .
+           .
+       U12-FLUSH-RESPONSE SECTION.
+           IF RESPONSE-PTR > 1 THEN
+               DISPLAY RESPONSE-TEXT(1:RESPONSE-PTR - 1)
+           END-IF
+           MOVE SPACES TO RESPONSE-TEXT
+           MOVE 1 TO RESPONSE-PTR
+           .
+          .
+           .
+       U13-APPEND-FRAGMENT SECTION.
+           COMPUTE FRAGMENT-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(FRAGMENT-TEXT))
+           IF RESPONSE-PTR + FRAGMENT-LENGTH - 1
+                   > LENGTH OF RESPONSE-TEXT THEN
+               PERFORM U12-FLUSH-RESPONSE
            END-IF
+           STRING FUNCTION TRIM(FRAGMENT-TEXT) DELIMITED BY SIZE
+               INTO RESPONSE-TEXT
+               WITH POINTER RESPONSE-PTR
+           END-STRING
            .
           .
            .

@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  Local zUnit working-storage scaffold: the fields         *
+      *  UT-INITIALIZE/UT-BEFORE/UT-AFTER/UT-ASSERT-EQUAL use.     *
+      *----------------------------------------------------------*
+       01  UT-TEST-CASE-NAME        PIC X(80).
+       01  UT-TEST-CASE-COUNT       PIC 9(4)  VALUE 0.
+       01  UT-COMPARE-TYPE          PIC X.
+           88  UT-NORMAL-COMPARE    VALUE 'N'.
+       01  UT-COMPARE-MODE          PIC X.
+           88  UT-COMPARE-DEFAULT   VALUE 'D'.
+       01  UT-ACTUAL                PIC X(80).
+       01  UT-EXPECTED              PIC X(80).
+       01  UT-FILE-COUNT            PIC 9(4)  VALUE 0.
+       01  UT-FILE-IX               PIC 9(4)  VALUE 0.
+       01  UT-MOCK-ACTION           PIC X.
+           88  UT-FIND-FILE-MOCK    VALUE 'F'.
+       01  UT-MOCK-FIND-FILENAME    PIC X(8).
+       01  UT-FILE-INFORMATION.
+           05  UT-FILE-ENTRY OCCURS 20 TIMES.
+               10  UT-INTERNAL-FILENAME          PIC X(8).
+               10  UT-FILE-STATUS-FIELD-NAME      PIC X(30).
+               10  UT-RECORD-FIELD-NAME           PIC X(8).

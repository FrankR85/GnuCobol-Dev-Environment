@@ -0,0 +1,27 @@
+      *----------------------------------------------------------*
+      *  Shared FizzBuzz working-storage: the number range, the   *
+      *  data-driven divisor/label table, and the result scratch  *
+      *  fields. Used by both the CGI entry point (FIZZBUZZ) and  *
+      *  the batch driver (FIZZBATCH) so the divisor rules live   *
+      *  in one place.                                            *
+      *----------------------------------------------------------*
+       01  TEMP-FELDER.
+           05  END-NUMBER          PIC 9(20).
+           05  START-NUMBER        PIC 9(20) VALUE 1.
+           05  CURRENT-NUMBER      PIC 9(20).
+           05  CURRENT-RESULT      PIC X(20).
+           05  CURRENT-NUMBER-ED   PIC Z(19)9.
+           05  REMAINDER-BY-3      PIC 9(10).
+           05  REMAINDER-BY-5      PIC 9(10).
+           05  DIV-RESULT          PIC 9(10).
+
+       01  DIVISOR-TABLE-COUNT     PIC 9(2) VALUE 3.
+       01  DIVISOR-TABLE.
+           05  DIVISOR-ENTRY OCCURS 10 TIMES.
+               10  DIVISOR-NUMBER      PIC 9(3).
+               10  DIVISOR-LABEL       PIC X(8).
+               10  DIVISOR-REMAINDER   PIC 9(10).
+       01  DIVISOR-IX              PIC 9(2).
+
+       01  WORK-RESULT-BUFFER      PIC X(20).
+       01  WORK-RESULT-PTR         PIC 9(4).

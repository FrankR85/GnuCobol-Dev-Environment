@@ -0,0 +1,63 @@
+      *----------------------------------------------------------*
+      *  Shared FizzBuzz logic: load the divisor/label table and  *
+      *  classify CURRENT-NUMBER against it. Adding a new rule    *
+      *  (e.g. 9 -> FOOZ) means adding a MOVE pair in              *
+      *  0100-INIT-DIVISOR-TABLE and bumping DIVISOR-TABLE-COUNT,  *
+      *  not touching the IF/DIVIDE logic below.                  *
+      *----------------------------------------------------------*
+       0100-INIT-DIVISOR-TABLE.
+           MOVE 3 TO DIVISOR-TABLE-COUNT
+
+           MOVE 3    TO DIVISOR-NUMBER(1)
+           MOVE 'FIZZ' TO DIVISOR-LABEL(1)
+
+           MOVE 5    TO DIVISOR-NUMBER(2)
+           MOVE 'BUZZ' TO DIVISOR-LABEL(2)
+
+           MOVE 7    TO DIVISOR-NUMBER(3)
+           MOVE 'BAZZ' TO DIVISOR-LABEL(3)
+           .
+       1000-PROCESS-NUMBER SECTION.
+
+           MOVE SPACES TO WORK-RESULT-BUFFER
+           MOVE 1 TO WORK-RESULT-PTR
+
+           PERFORM VARYING DIVISOR-IX FROM 1 BY 1
+                   UNTIL DIVISOR-IX > DIVISOR-TABLE-COUNT
+               DIVIDE CURRENT-NUMBER BY DIVISOR-NUMBER(DIVISOR-IX)
+                   GIVING DIV-RESULT
+                   REMAINDER DIVISOR-REMAINDER(DIVISOR-IX)
+               IF DIVISOR-REMAINDER(DIVISOR-IX) = 0 THEN
+                   STRING FUNCTION TRIM(DIVISOR-LABEL(DIVISOR-IX))
+                       DELIMITED BY SIZE
+                       INTO WORK-RESULT-BUFFER
+                       WITH POINTER WORK-RESULT-PTR
+                   END-STRING
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO REMAINDER-BY-3
+           MOVE 0 TO REMAINDER-BY-5
+           PERFORM VARYING DIVISOR-IX FROM 1 BY 1
+                   UNTIL DIVISOR-IX > DIVISOR-TABLE-COUNT
+               IF DIVISOR-NUMBER(DIVISOR-IX) = 3 THEN
+                   MOVE DIVISOR-REMAINDER(DIVISOR-IX) TO REMAINDER-BY-3
+               END-IF
+               IF DIVISOR-NUMBER(DIVISOR-IX) = 5 THEN
+                   MOVE DIVISOR-REMAINDER(DIVISOR-IX) TO REMAINDER-BY-5
+               END-IF
+           END-PERFORM
+
+           IF WORK-RESULT-PTR = 1 THEN
+               MOVE CURRENT-NUMBER TO CURRENT-NUMBER-ED
+               MOVE CURRENT-NUMBER-ED TO CURRENT-RESULT
+           ELSE
+               MOVE WORK-RESULT-BUFFER TO CURRENT-RESULT
+           END-IF
+
+           .
+          .
+       1000Z.
+           EXIT
+
+           .

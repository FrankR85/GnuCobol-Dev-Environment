@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  Local zUnit procedure-division scaffold: the paragraphs  *
+      *  UT-INITIALIZE/UT-BEFORE/UT-AFTER call out to.             *
+      *----------------------------------------------------------*
+       UT-LOOKUP-MOCK.
+           IF UT-FIND-FILE-MOCK THEN
+               MOVE UT-MOCK-FIND-FILENAME TO
+                   UT-INTERNAL-FILENAME(UT-FILE-IX)
+           END-IF
+           .
+       UT-LOOKUP-FILE.
+           CONTINUE
+           .
+       UT-ASSERT-EQUAL.
+           IF UT-ACTUAL = UT-EXPECTED THEN
+               DISPLAY '  PASS: ' UT-TEST-CASE-NAME
+           ELSE
+               DISPLAY '  FAIL: ' UT-TEST-CASE-NAME
+               DISPLAY '    EXPECTED [' UT-EXPECTED ']'
+               DISPLAY '    ACTUAL   [' UT-ACTUAL ']'
+           END-IF
+           .

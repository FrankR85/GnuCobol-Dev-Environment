@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZBATCH.
+
+      *----------------------------------------------------------*
+      *  Unattended counterpart to FIZZBUZZ for the nightly batch *
+      *  window: reads END-NUMBER values one per line from        *
+      *  RANGE-INPUT and writes the classification for each to    *
+      *  REPORT-OUT in CSV form. Shares the divisor/label table    *
+      *  and 1000-PROCESS-NUMBER logic with FIZZBUZZ via the       *
+      *  FBWORK/FBPROC copybooks.                                  *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-INPUT ASSIGN TO "RANGEIN"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS RANGE-STATUS.
+
+           SELECT REPORT-OUT ASSIGN TO "RPTOUT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RANGE-INPUT.
+          01 RANGE-RECORD          PIC X(20).
+
+      *    Variable-length record so a trimmed CSV line (e.g.
+      *    "7,BAZZ") is actually written short, not re-padded out
+      *    to a fixed 41-byte width.
+       FD REPORT-OUT
+           RECORD IS VARYING IN SIZE FROM 1 TO 41 CHARACTERS
+           DEPENDING ON RPT-RECORD-LEN.
+          01 REPORT-RECORD         PIC X(41).
+
+       WORKING-STORAGE SECTION.
+            COPY FBWORK      .
+       01 RANGE-STATUS          PIC 99.
+       01 REPORT-STATUS         PIC 99.
+
+       01 RANGE-INPUT-EOF-FLAG  PIC X VALUE 'N'.
+           88 RANGE-INPUT-EOF   VALUE 'Y'.
+
+       01 RANGE-TOKEN           PIC X(20).
+       01 RPT-RECORD-LEN        PIC 9(4).
+       01 RPT-LINE-BUFFER       PIC X(41).
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-INIT-DIVISOR-TABLE
+           PERFORM 0200-OPEN-FILES
+           PERFORM 0310-READ-NEXT-LINE
+           PERFORM UNTIL RANGE-INPUT-EOF
+               PERFORM 0300-PROCESS-LINE
+               PERFORM 0310-READ-NEXT-LINE
+           END-PERFORM
+           PERFORM 0400-CLOSE-FILES
+           GOBACK
+           .
+          .
+           COPY FBPROC      .
+       0200-OPEN-FILES SECTION.
+           OPEN INPUT RANGE-INPUT
+           IF RANGE-STATUS > 9 THEN
+               DISPLAY 'FIZZBATCH: CANNOT OPEN RANGE-INPUT, STATUS='
+                   RANGE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT REPORT-OUT
+           IF REPORT-STATUS > 9 THEN
+               DISPLAY 'FIZZBATCH: CANNOT OPEN REPORT-OUT, STATUS='
+                   REPORT-STATUS
+               CLOSE RANGE-INPUT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+          .
+           .
+       0300-PROCESS-LINE SECTION.
+           MOVE SPACES TO RANGE-TOKEN
+           UNSTRING RANGE-RECORD DELIMITED BY SPACE
+               INTO RANGE-TOKEN
+           END-UNSTRING
+           IF RANGE-TOKEN = SPACES
+                   OR FUNCTION TRIM(RANGE-TOKEN) NOT NUMERIC THEN
+               DISPLAY 'FIZZBATCH: SKIPPING INVALID RANGE LINE: '
+                   RANGE-RECORD
+           ELSE
+               MOVE RANGE-TOKEN TO CURRENT-NUMBER
+               IF CURRENT-NUMBER = 0 THEN
+                   DISPLAY 'FIZZBATCH: SKIPPING INVALID RANGE LINE: '
+                       RANGE-RECORD
+               ELSE
+                   PERFORM 1000-PROCESS-NUMBER
+                   MOVE CURRENT-NUMBER TO CURRENT-NUMBER-ED
+                   MOVE SPACES TO RPT-LINE-BUFFER
+                   STRING FUNCTION TRIM(CURRENT-NUMBER-ED)
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(CURRENT-RESULT) DELIMITED BY SIZE
+                       INTO RPT-LINE-BUFFER
+                   END-STRING
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(RPT-LINE-BUFFER))
+                       TO RPT-RECORD-LEN
+                   MOVE RPT-LINE-BUFFER TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   IF REPORT-STATUS > 9 THEN
+                       DISPLAY 'FIZZBATCH: WRITE FAILED, STATUS='
+                           REPORT-STATUS
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           .
+          .
+           .
+       0310-READ-NEXT-LINE SECTION.
+           READ RANGE-INPUT
+               AT END SET RANGE-INPUT-EOF TO TRUE
+           END-READ
+           .
+          .
+           .
+       0400-CLOSE-FILES SECTION.
+           CLOSE RANGE-INPUT
+           CLOSE REPORT-OUT
+           .
+          .
+           .
+       END PROGRAM FIZZBATCH.
